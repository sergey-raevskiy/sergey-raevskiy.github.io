@@ -0,0 +1,15 @@
+//SPLOET   JOB  (ACCTNO),'SPLOET BATCH RUN',CLASS=A,MSGCLASS=X
+//*
+//* Batch intake run for PROGRAM-ID SPLOET.  PARM selects the
+//* run-mode switch read by DETERMINE-RUN-MODE:
+//*   I - interactive single entry (default, not used under JCL)
+//*   B - batch, read SPLOETTX transaction-by-transaction
+//*   R - batch restart, skip transactions before the checkpoint
+//*   Q - inquiry mode, look up one Address's history
+//*
+//STEP1    EXEC PGM=SPLOET,PARM='B'
+//SPLOETM  DD   DSN=SPLOET.MASTER,DISP=SHR
+//SPLOETTX DD   DSN=SPLOET.INTAKE.TODAY,DISP=SHR
+//SPLOETCK DD   DSN=SPLOET.CHECKPOINT,DISP=SHR
+//SPLOETAU DD   DSN=SPLOET.AUDIT,DISP=MOD
+//SYSOUT   DD   SYSOUT=*
