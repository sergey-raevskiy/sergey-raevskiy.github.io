@@ -1,38 +1,419 @@
-SERVANT $ edit sploet.cbl
-
-
---------------[CUT HERE]----------------
-IDENTIFICATION DIVISION.
-PROGRAM-ID. SPLOET.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 SploetServant.
-   02 Address         PIC X(8).
-   02 SploetType      PIC X(8).
-
-
-PROCEDURE DIVISION.
-
-MAIN-LOGIC SECTION.
-BEGIN.
-     DISPLAY "Sploet. ENTER ADDRESS AND Sploet TYPE" LINE 1.
-     DISPLAY ">" LINE 2.
-     ACCEPT SploetServant.
-     DISPLAY "Servant address ", Address.
-     DISPLAY "Sploet Type ", SploetType.
-     STOP RUN.
-MAIN-LOGIC-EXIT.
-     EXIT.
---------------[CUT HERE]----------------
-
-
-SERVANT $ cobol sploet.cbl
-SERVANT $ link sploet.obj
-SERVANT $ run sploet.exe
-
-Sploet. ENTER ADDRESS AND Sploet TYPE
->MAIL.RU, 0DAY
-Servant address MAIL.RU,
-Sploet Type  0DAY
-SERVANT $
+      *>-------------[CUT HERE]----------------
+      *> SERVANT $ edit sploet.cbl
+      *>
+      *> PROGRAM-ID SPLOET - registers a servant Address and its
+      *> SploetType against the SPLOET master file.
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SPLOET.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SPLOET-MASTER-FILE ASSIGN TO "SPLOETM"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SR-ADDRESS
+               FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT SPLOET-TXN-FILE ASSIGN TO "SPLOETTX"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TXN-STATUS.
+
+           SELECT SPLOET-CKP-FILE ASSIGN TO "SPLOETCK"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKP-STATUS.
+
+           SELECT SPLOET-AUDIT-FILE ASSIGN TO "SPLOETAU"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SPLOET-MASTER-FILE.
+           COPY SPLREC.
+
+       FD  SPLOET-TXN-FILE.
+           COPY SPLTXN.
+
+       FD  SPLOET-CKP-FILE.
+           COPY SPLCKP.
+
+       FD  SPLOET-AUDIT-FILE.
+           COPY SPLAUD.
+
+       WORKING-STORAGE SECTION.
+       01  ServantAddress           PIC X(8).
+       01  SploetType               PIC X(8).
+           88  ValidSploetType      VALUE
+               "0DAY    " "EXPLOIT " "BACKDOOR"
+               "ROOTKIT " "WAREZ   " "PHISH   "
+               "BOTNET  " "SCANNER ".
+
+       01  WS-MASTER-STATUS        PIC X(2).
+       01  WS-TXN-STATUS           PIC X(2).
+       01  WS-CKP-STATUS           PIC X(2).
+       01  WS-AUDIT-STATUS         PIC X(2).
+
+       01  WS-OPERATOR-ID           PIC X(8).
+
+       01  WS-ENTRY-EDIT-SW        PIC X       VALUE "N".
+           88  EntryIsValid                    VALUE "Y".
+
+       01  WS-DUPLICATE-SW         PIC X       VALUE "N".
+           88  DuplicateFound                  VALUE "Y".
+
+       01  WS-CONFIRM-SW           PIC X(1).
+
+       01  WS-COMMA-COUNT          PIC 9(2)    VALUE 0.
+
+       01  WS-RUN-MODE              PIC X      VALUE "I".
+           88  InteractiveMode                 VALUE "I".
+           88  BatchMode                       VALUE "B" "R".
+           88  RestartMode                     VALUE "R".
+           88  InquiryMode                     VALUE "Q".
+
+       01  WS-TXN-EOF-SW           PIC X       VALUE "N".
+           88  EndOfTransactions               VALUE "Y".
+
+       01  WS-TXN-COUNT             PIC 9(8)   VALUE 0.
+       01  WS-CKP-INTERVAL          PIC 9(4)   VALUE 100.
+
+       01  WS-AUDIT-EOF-SW          PIC X      VALUE "N".
+           88  EndOfAudit                      VALUE "Y".
+
+       01  WS-AUDIT-ENTRY-COUNT     PIC 9(4)   VALUE 0.
+       01  WS-AUDIT-TOTAL-COUNT     PIC 9(8)   VALUE 0.
+       01  WS-AUDIT-SLOT            PIC 9(4)   VALUE 0.
+       01  WS-AUDIT-LAST-SLOT       PIC 9(4)   VALUE 0.
+       01  WS-DISPLAY-IDX           PIC 9(4).
+
+       01  WS-AUDIT-HISTORY-TABLE.
+           05  WS-AUDIT-ENTRY OCCURS 500 TIMES INDEXED BY WS-AUD-IDX.
+               10  WS-AUD-TIMESTAMP    PIC X(26).
+               10  WS-AUD-TYPE         PIC X(8).
+               10  WS-AUD-OPERATOR     PIC X(8).
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC SECTION.
+       START-SPLOET.
+           PERFORM DETERMINE-RUN-MODE.
+           PERFORM DETERMINE-OPERATOR.
+           PERFORM OPEN-MASTER-FILE.
+           EVALUATE TRUE
+               WHEN InquiryMode
+                   PERFORM INQUIRY-BEGIN
+               WHEN BatchMode
+                   PERFORM OPEN-AUDIT-FILE
+                   PERFORM BATCH-BEGIN
+                   PERFORM CLOSE-AUDIT-FILE
+               WHEN OTHER
+                   PERFORM OPEN-AUDIT-FILE
+                   PERFORM BEGIN
+                   PERFORM CLOSE-AUDIT-FILE
+           END-EVALUATE.
+           PERFORM CLOSE-MASTER-FILE.
+           STOP RUN.
+       MAIN-LOGIC-EXIT.
+           EXIT.
+
+       DETERMINE-RUN-MODE.
+           ACCEPT WS-RUN-MODE FROM COMMAND-LINE.
+           IF WS-RUN-MODE = SPACES
+               MOVE "I" TO WS-RUN-MODE
+           END-IF.
+
+       DETERMINE-OPERATOR.
+           DISPLAY "USER" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT-VALUE.
+           IF WS-OPERATOR-ID = SPACES
+               MOVE "UNKNOWN " TO WS-OPERATOR-ID
+           END-IF.
+
+       INQUIRY-BEGIN.
+           DISPLAY "Sploet Inquiry. ENTER ADDRESS TO LOOK UP" LINE 1.
+           DISPLAY "Address>" LINE 2.
+           ACCEPT ServantAddress.
+           PERFORM DISPLAY-MASTER-ENTRY.
+           PERFORM DISPLAY-AUDIT-HISTORY.
+
+       DISPLAY-MASTER-ENTRY.
+           MOVE ServantAddress TO SR-ADDRESS.
+           READ SPLOET-MASTER-FILE
+               INVALID KEY
+                   DISPLAY "No current registration for Address "
+                       ServantAddress
+               NOT INVALID KEY
+                   DISPLAY "Current Sploet Type " SR-SPLOET-TYPE
+                       " (last updated " SR-LAST-UPDATED ")"
+           END-READ.
+
+       DISPLAY-AUDIT-HISTORY.
+           MOVE 0 TO WS-AUDIT-ENTRY-COUNT.
+           MOVE 0 TO WS-AUDIT-TOTAL-COUNT.
+           MOVE 0 TO WS-AUDIT-LAST-SLOT.
+           MOVE "N" TO WS-AUDIT-EOF-SW.
+           OPEN INPUT SPLOET-AUDIT-FILE.
+           IF WS-AUDIT-STATUS = "35"
+               SET EndOfAudit TO TRUE
+           ELSE
+               PERFORM READ-AUDIT-RECORD
+           END-IF.
+           PERFORM UNTIL EndOfAudit
+               IF AU-ADDRESS = ServantAddress
+                   ADD 1 TO WS-AUDIT-TOTAL-COUNT
+                   COMPUTE WS-AUDIT-SLOT =
+                       FUNCTION MOD(WS-AUDIT-TOTAL-COUNT - 1, 500) + 1
+                   MOVE AU-TIMESTAMP
+                       TO WS-AUD-TIMESTAMP(WS-AUDIT-SLOT)
+                   MOVE AU-SPLOET-TYPE
+                       TO WS-AUD-TYPE(WS-AUDIT-SLOT)
+                   MOVE AU-OPERATOR-ID
+                       TO WS-AUD-OPERATOR(WS-AUDIT-SLOT)
+                   MOVE WS-AUDIT-SLOT TO WS-AUDIT-LAST-SLOT
+               END-IF
+               PERFORM READ-AUDIT-RECORD
+           END-PERFORM.
+           IF WS-AUDIT-STATUS NOT = "35"
+               CLOSE SPLOET-AUDIT-FILE
+           END-IF.
+           IF WS-AUDIT-TOTAL-COUNT > 500
+               MOVE 500 TO WS-AUDIT-ENTRY-COUNT
+           ELSE
+               MOVE WS-AUDIT-TOTAL-COUNT TO WS-AUDIT-ENTRY-COUNT
+           END-IF.
+           IF WS-AUDIT-ENTRY-COUNT = 0
+               DISPLAY "No audit history found for Address "
+                   ServantAddress
+           ELSE
+               DISPLAY "Sploet Type history for Address "
+                   ServantAddress " (most recent first):"
+               IF WS-AUDIT-TOTAL-COUNT > 500
+                   DISPLAY "Showing most recent 500 of "
+                       WS-AUDIT-TOTAL-COUNT " audit entries"
+               END-IF
+               PERFORM VARYING WS-DISPLAY-IDX FROM 1 BY 1
+                       UNTIL WS-DISPLAY-IDX > WS-AUDIT-ENTRY-COUNT
+                   COMPUTE WS-AUDIT-SLOT =
+                       WS-AUDIT-LAST-SLOT - (WS-DISPLAY-IDX - 1)
+                   IF WS-AUDIT-SLOT < 1
+                       COMPUTE WS-AUDIT-SLOT = WS-AUDIT-SLOT + 500
+                   END-IF
+                   DISPLAY WS-AUD-TIMESTAMP(WS-AUDIT-SLOT) " "
+                       WS-AUD-TYPE(WS-AUDIT-SLOT)
+                       " (operator " WS-AUD-OPERATOR(WS-AUDIT-SLOT) ")"
+               END-PERFORM
+           END-IF.
+
+       READ-AUDIT-RECORD.
+           READ SPLOET-AUDIT-FILE
+               AT END
+                   SET EndOfAudit TO TRUE
+           END-READ.
+
+       BATCH-BEGIN.
+           PERFORM OPEN-TRANSACTION-FILE.
+           MOVE 0 TO WS-TXN-COUNT.
+           IF RestartMode
+               PERFORM RESTART-SKIP-TRANSACTIONS
+           END-IF.
+           PERFORM READ-TRANSACTION.
+           PERFORM UNTIL EndOfTransactions
+               ADD 1 TO WS-TXN-COUNT
+               PERFORM BEGIN
+               IF FUNCTION MOD(WS-TXN-COUNT, WS-CKP-INTERVAL) = 0
+                   PERFORM WRITE-CHECKPOINT
+               END-IF
+               PERFORM READ-TRANSACTION
+           END-PERFORM.
+           PERFORM WRITE-CHECKPOINT.
+           PERFORM CLOSE-TRANSACTION-FILE.
+
+       RESTART-SKIP-TRANSACTIONS.
+           PERFORM READ-CHECKPOINT.
+           MOVE CK-TXN-COUNT TO WS-TXN-COUNT.
+           PERFORM WS-TXN-COUNT TIMES
+               PERFORM READ-TRANSACTION
+           END-PERFORM.
+
+       BEGIN.
+           IF InteractiveMode
+               DISPLAY "Sploet. ENTER ADDRESS AND Sploet TYPE" LINE 1
+           END-IF.
+           MOVE "N" TO WS-ENTRY-EDIT-SW.
+           PERFORM GET-ENTRY.
+           PERFORM EDIT-ENTRY.
+           PERFORM UNTIL EntryIsValid OR BatchMode
+               PERFORM GET-ENTRY
+               PERFORM EDIT-ENTRY
+           END-PERFORM.
+           IF EntryIsValid
+               PERFORM CHECK-DUPLICATE-ADDRESS
+           END-IF.
+           IF EntryIsValid
+               DISPLAY "Servant address ", ServantAddress
+               DISPLAY "Sploet Type ", SploetType
+               PERFORM WRITE-MASTER-RECORD
+               PERFORM WRITE-AUDIT-RECORD
+           ELSE
+               DISPLAY "SPLOET entry skipped, Address " ServantAddress
+           END-IF.
+
+       GET-ENTRY.
+           IF BatchMode
+               MOVE TX-ADDRESS TO ServantAddress
+               MOVE TX-SPLOET-TYPE TO SploetType
+           ELSE
+               DISPLAY "Address>" LINE 2
+               ACCEPT ServantAddress
+               DISPLAY "Sploet Type>" LINE 3
+               ACCEPT SploetType
+           END-IF.
+
+       EDIT-ENTRY.
+           MOVE 0 TO WS-COMMA-COUNT.
+           INSPECT ServantAddress TALLYING WS-COMMA-COUNT FOR ALL ",".
+           EVALUATE TRUE
+               WHEN ServantAddress = SPACES
+                   DISPLAY "Address may not be blank"
+                   MOVE "N" TO WS-ENTRY-EDIT-SW
+               WHEN WS-COMMA-COUNT > 0
+                   DISPLAY "Address may not contain a comma '"
+                       ServantAddress "'"
+                   MOVE "N" TO WS-ENTRY-EDIT-SW
+               WHEN NOT ValidSploetType
+                   DISPLAY "Unknown Sploet Type '" SploetType "'"
+                   MOVE "N" TO WS-ENTRY-EDIT-SW
+               WHEN OTHER
+                   MOVE "Y" TO WS-ENTRY-EDIT-SW
+           END-EVALUATE.
+
+       CHECK-DUPLICATE-ADDRESS.
+           MOVE "N" TO WS-DUPLICATE-SW.
+           MOVE ServantAddress TO SR-ADDRESS.
+           READ SPLOET-MASTER-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET DuplicateFound TO TRUE
+                   IF BatchMode
+                       DISPLAY "Address " ServantAddress
+                           " already registered as " SR-SPLOET-TYPE
+                           " - overwriting from transaction file"
+                   ELSE
+                       DISPLAY "Address " ServantAddress
+                           " already registered as " SR-SPLOET-TYPE
+                       DISPLAY "Overwrite? (Y/N)"
+                       ACCEPT WS-CONFIRM-SW
+                       IF WS-CONFIRM-SW NOT = "Y" AND WS-CONFIRM-SW NOT = "y"
+                           MOVE "N" TO WS-ENTRY-EDIT-SW
+                       END-IF
+                   END-IF
+           END-READ.
+
+       OPEN-MASTER-FILE.
+           OPEN I-O SPLOET-MASTER-FILE.
+           IF WS-MASTER-STATUS = "35"
+               OPEN OUTPUT SPLOET-MASTER-FILE
+               CLOSE SPLOET-MASTER-FILE
+               OPEN I-O SPLOET-MASTER-FILE
+           END-IF.
+
+       OPEN-TRANSACTION-FILE.
+           OPEN INPUT SPLOET-TXN-FILE.
+           IF WS-TXN-STATUS NOT = "00"
+               DISPLAY "SPLOET transaction file open failed, status "
+                   WS-TXN-STATUS
+               SET EndOfTransactions TO TRUE
+           END-IF.
+
+       READ-TRANSACTION.
+           READ SPLOET-TXN-FILE
+               AT END
+                   SET EndOfTransactions TO TRUE
+           END-READ.
+
+       CLOSE-TRANSACTION-FILE.
+           CLOSE SPLOET-TXN-FILE.
+
+       READ-CHECKPOINT.
+           OPEN INPUT SPLOET-CKP-FILE.
+           IF WS-CKP-STATUS = "35"
+               MOVE 0 TO CK-TXN-COUNT
+           ELSE
+               READ SPLOET-CKP-FILE
+                   AT END
+                       MOVE 0 TO CK-TXN-COUNT
+               END-READ
+               CLOSE SPLOET-CKP-FILE
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           MOVE WS-TXN-COUNT TO CK-TXN-COUNT.
+           OPEN OUTPUT SPLOET-CKP-FILE.
+           IF WS-CKP-STATUS NOT = "00"
+               DISPLAY "SPLOET checkpoint open failed, status "
+                   WS-CKP-STATUS
+           ELSE
+               WRITE SPLOET-CHECKPOINT-REC
+               IF WS-CKP-STATUS NOT = "00"
+                   DISPLAY "SPLOET checkpoint write failed, status "
+                       WS-CKP-STATUS
+               END-IF
+           END-IF.
+           CLOSE SPLOET-CKP-FILE.
+
+       WRITE-MASTER-RECORD.
+           MOVE ServantAddress TO SR-ADDRESS.
+           MOVE SploetType TO SR-SPLOET-TYPE.
+           MOVE FUNCTION CURRENT-DATE TO SR-LAST-UPDATED.
+           IF DuplicateFound
+               REWRITE SPLOET-REC
+                   INVALID KEY
+                       DISPLAY "SPLOET master rewrite failed, status "
+                           WS-MASTER-STATUS
+               END-REWRITE
+           ELSE
+               WRITE SPLOET-REC
+                   INVALID KEY
+                       DISPLAY "SPLOET master write failed, status "
+                           WS-MASTER-STATUS
+               END-WRITE
+           END-IF.
+
+       CLOSE-MASTER-FILE.
+           CLOSE SPLOET-MASTER-FILE.
+
+       OPEN-AUDIT-FILE.
+           OPEN EXTEND SPLOET-AUDIT-FILE.
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT SPLOET-AUDIT-FILE
+               CLOSE SPLOET-AUDIT-FILE
+               OPEN EXTEND SPLOET-AUDIT-FILE
+           END-IF.
+
+       WRITE-AUDIT-RECORD.
+           MOVE WS-OPERATOR-ID TO AU-OPERATOR-ID.
+           MOVE FUNCTION CURRENT-DATE TO AU-TIMESTAMP.
+           MOVE ServantAddress TO AU-ADDRESS.
+           MOVE SploetType TO AU-SPLOET-TYPE.
+           WRITE SPLOET-AUDIT-REC.
+           IF WS-AUDIT-STATUS NOT = "00"
+               DISPLAY "SPLOET audit write failed, status "
+                   WS-AUDIT-STATUS
+           END-IF.
+
+       CLOSE-AUDIT-FILE.
+           CLOSE SPLOET-AUDIT-FILE.
+      *>-------------[CUT HERE]----------------
+      *>
+      *> SERVANT $ cobol sploet.cbl
+      *> SERVANT $ link sploet.obj
+      *> SERVANT $ run sploet.exe
+      *>
+      *> Sploet. ENTER ADDRESS AND Sploet TYPE
+      *> >MAIL.RU 0DAY
+      *> Servant address MAIL.RU
+      *> Sploet Type 0DAY
+      *> SERVANT $
