@@ -0,0 +1,99 @@
+      *> SERVANT $ edit sploetcsv.cbl
+      *>
+      *> PROGRAM-ID SPLOETCSV - extract program.  Reads the SPLOET
+      *> master file sequentially and writes a comma-delimited CSV of
+      *> Address, SploetType, and the master record's last-updated
+      *> timestamp, for downstream systems that can't read the
+      *> indexed master directly.
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SPLOETCSV.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SPLOET-MASTER-FILE ASSIGN TO "SPLOETM"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS SR-ADDRESS
+               FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT SPLOET-CSV-FILE ASSIGN TO "SPLOETCV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SPLOET-MASTER-FILE.
+           COPY SPLREC.
+
+       FD  SPLOET-CSV-FILE.
+       01  CSV-REC                 PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-MASTER-STATUS        PIC X(2).
+       01  WS-CSV-STATUS           PIC X(2).
+
+       01  WS-EOF-SW               PIC X       VALUE "N".
+           88  EndOfMaster                     VALUE "Y".
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC SECTION.
+       BEGIN.
+           PERFORM OPEN-MASTER-FILE.
+           OPEN OUTPUT SPLOET-CSV-FILE.
+           IF WS-CSV-STATUS NOT = "00"
+               DISPLAY "SPLOET CSV extract open failed, status "
+                   WS-CSV-STATUS
+           ELSE
+               PERFORM WRITE-CSV-HEADER
+               PERFORM READ-MASTER-FILE
+               PERFORM UNTIL EndOfMaster
+                   PERFORM WRITE-CSV-LINE
+                   PERFORM READ-MASTER-FILE
+               END-PERFORM
+           END-IF.
+           CLOSE SPLOET-MASTER-FILE.
+           CLOSE SPLOET-CSV-FILE.
+           STOP RUN.
+       MAIN-LOGIC-EXIT.
+           EXIT.
+
+       OPEN-MASTER-FILE.
+           OPEN INPUT SPLOET-MASTER-FILE.
+           IF WS-MASTER-STATUS = "35"
+               OPEN OUTPUT SPLOET-MASTER-FILE
+               CLOSE SPLOET-MASTER-FILE
+               OPEN INPUT SPLOET-MASTER-FILE
+           END-IF.
+
+       READ-MASTER-FILE.
+           READ SPLOET-MASTER-FILE NEXT RECORD
+               AT END
+                   SET EndOfMaster TO TRUE
+           END-READ.
+
+       WRITE-CSV-HEADER.
+           MOVE "ADDRESS,SPLOET_TYPE,LAST_UPDATED" TO CSV-REC.
+           WRITE CSV-REC.
+           IF WS-CSV-STATUS NOT = "00"
+               DISPLAY "SPLOET CSV extract write failed, status "
+                   WS-CSV-STATUS
+           END-IF.
+
+       WRITE-CSV-LINE.
+           MOVE SPACES TO CSV-REC.
+           STRING
+               FUNCTION TRIM(SR-ADDRESS) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(SR-SPLOET-TYPE) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(SR-LAST-UPDATED) DELIMITED BY SIZE
+               INTO CSV-REC
+           END-STRING.
+           WRITE CSV-REC.
+           IF WS-CSV-STATUS NOT = "00"
+               DISPLAY "SPLOET CSV extract write failed, status "
+                   WS-CSV-STATUS
+           END-IF.
