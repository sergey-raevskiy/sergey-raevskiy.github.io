@@ -0,0 +1,7 @@
+      *> SPLOET-CHECKPOINT-REC - restart checkpoint for the SPLOET
+      *> batch transaction run.  Holds the count of SPLOETTX
+      *> transactions successfully processed so far; a restart run
+      *> (run-mode "R") reads this and skips that many transactions
+      *> before resuming.
+       01  SPLOET-CHECKPOINT-REC.
+           05  CK-TXN-COUNT            PIC 9(8).
