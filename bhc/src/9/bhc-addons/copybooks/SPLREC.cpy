@@ -0,0 +1,8 @@
+      *> SPLOET-REC - master file record layout for the SPLOET
+      *> servant registry.  One record per registered Address, keyed
+      *> on SR-ADDRESS.  SR-LAST-UPDATED is stamped whenever the
+      *> record is written or overwritten (see SPLOET PROGRAM-ID).
+       01  SPLOET-REC.
+           05  SR-ADDRESS              PIC X(8).
+           05  SR-SPLOET-TYPE          PIC X(8).
+           05  SR-LAST-UPDATED         PIC X(26).
