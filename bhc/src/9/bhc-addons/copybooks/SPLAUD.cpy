@@ -0,0 +1,8 @@
+      *> SPLOET-AUDIT-REC - audit trail record.  One record per
+      *> accepted SPLOET entry (interactive or batch), recording who
+      *> keyed it in and when.
+       01  SPLOET-AUDIT-REC.
+           05  AU-OPERATOR-ID          PIC X(8).
+           05  AU-TIMESTAMP            PIC X(26).
+           05  AU-ADDRESS              PIC X(8).
+           05  AU-SPLOET-TYPE          PIC X(8).
