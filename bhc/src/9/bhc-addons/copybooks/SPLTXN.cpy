@@ -0,0 +1,6 @@
+      *> SPLOET-TXN-REC - batch transaction intake record.  One
+      *> Address / SploetType pair per record, read sequentially by
+      *> PROGRAM-ID SPLOET when run in batch (transaction-file) mode.
+       01  SPLOET-TXN-REC.
+           05  TX-ADDRESS              PIC X(8).
+           05  TX-SPLOET-TYPE          PIC X(8).
