@@ -0,0 +1,75 @@
+      *> SERVANT $ edit sploetrpt.cbl
+      *>
+      *> PROGRAM-ID SPLOETRPT - batch listing of the SPLOET master
+      *> file.  Reads the indexed master sequentially by RECORD KEY
+      *> (ascending SR-ADDRESS order) and prints Address/SploetType
+      *> for every registered servant, with a run date banner and a
+      *> trailing total count.
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SPLOETRPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SPLOET-MASTER-FILE ASSIGN TO "SPLOETM"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS SR-ADDRESS
+               FILE STATUS IS WS-MASTER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SPLOET-MASTER-FILE.
+           COPY SPLREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-MASTER-STATUS        PIC X(2).
+
+       01  WS-EOF-SW               PIC X       VALUE "N".
+           88  EndOfMaster                     VALUE "Y".
+
+       01  WS-RECORD-COUNT         PIC 9(6)    VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC SECTION.
+       BEGIN.
+           PERFORM OPEN-MASTER-FILE.
+           PERFORM PRINT-HEADER.
+           PERFORM READ-MASTER-FILE.
+           PERFORM UNTIL EndOfMaster
+               PERFORM PRINT-DETAIL-LINE
+               PERFORM READ-MASTER-FILE
+           END-PERFORM.
+           PERFORM PRINT-TOTAL.
+           CLOSE SPLOET-MASTER-FILE.
+           STOP RUN.
+       MAIN-LOGIC-EXIT.
+           EXIT.
+
+       OPEN-MASTER-FILE.
+           OPEN INPUT SPLOET-MASTER-FILE.
+           IF WS-MASTER-STATUS = "35"
+               OPEN OUTPUT SPLOET-MASTER-FILE
+               CLOSE SPLOET-MASTER-FILE
+               OPEN INPUT SPLOET-MASTER-FILE
+           END-IF.
+
+       READ-MASTER-FILE.
+           READ SPLOET-MASTER-FILE NEXT RECORD
+               AT END
+                   SET EndOfMaster TO TRUE
+           END-READ.
+
+       PRINT-HEADER.
+           DISPLAY "SPLOETRPT - SPLOET MASTER LISTING".
+           DISPLAY "RUN DATE " FUNCTION CURRENT-DATE(1:8).
+           DISPLAY "ADDRESS  SPLOET TYPE".
+
+       PRINT-DETAIL-LINE.
+           ADD 1 TO WS-RECORD-COUNT.
+           DISPLAY SR-ADDRESS " " SR-SPLOET-TYPE.
+
+       PRINT-TOTAL.
+           DISPLAY "TOTAL SPLOET ENTRIES: " WS-RECORD-COUNT.
